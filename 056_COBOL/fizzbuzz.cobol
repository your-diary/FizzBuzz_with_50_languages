@@ -4,32 +4,615 @@
 100000  IDENTIFICATION DIVISION.
 100010  PROGRAM-ID.    FIZZBUZZ.
 100020
+150000  ENVIRONMENT DIVISION.
+150010  INPUT-OUTPUT SECTION.
+150020  FILE-CONTROL.
+150030*     CONTROL CARD (SYSIN) SUPPLYING THE RUN'S UPPER LIMIT AND
+150031*     THE FIZZ/BUZZ DIVISORS.  IF THE DD/FILE IS EMPTY OR
+150032*     MISSING, RUN-CONTROL-PARA FALLS BACK TO THE LONGSTANDING
+150033*     DEFAULTS (100, 3, 5) SO THE PROGRAM STILL RUNS STANDALONE.
+150040      SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+150050          ORGANIZATION IS SEQUENTIAL
+150060          FILE STATUS IS WS-CTLCARD-STATUS.
+150070
+150080*     OUTPUT DATASET - ONE RECORD PER COUNTER VALUE, SO THE
+150081*     CLASSIFICATION RESULTS CAN BE PICKED UP BY DOWNSTREAM JOBS
+150082*     INSTEAD OF BEING SCRAPED FROM THE SYSOUT PRINT LOG.
+150090      SELECT FIZZBUZZ-OUTPUT-FILE ASSIGN TO "FIZZOUT"
+150100          ORGANIZATION IS SEQUENTIAL
+150110          FILE STATUS IS WS-FIZZOUT-STATUS.
+150120
+150130*     CHECKPOINT FILE - PERIODIC RESTART POINT SO AN ABENDED RUN
+150131*     (BAD OUTPUT DEVICE, JCL PROBLEM, OPERATOR CANCEL) CAN
+150132*     RESUME INSTEAD OF REPROCESSING THE WHOLE RANGE.
+150140      SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "FIZZCKPT"
+150150          ORGANIZATION IS SEQUENTIAL
+150160          FILE STATUS IS WS-CKPT-STATUS.
+150170
+150180*     AUDIT TRAIL - ONE RECORD PER INVOCATION SO WE CAN PROVE
+150181*     WHO RAN A GIVEN DAY'S JOB, WHEN, AND WITH WHAT PARAMETERS.
+150190      SELECT AUDIT-FILE ASSIGN TO "FIZZAUDT"
+150200          ORGANIZATION IS SEQUENTIAL
+150210          FILE STATUS IS WS-AUDIT-STATUS.
+150211
+150212*     OPTIONAL ADDITIONAL CLASSIFICATION RULE CARDS - DIVISOR/
+150213*     LABEL PAIRS BEYOND THE BUILT-IN FIZZ/BUZZ RULES (SEE
+150214*     SETUP-RULE-TABLE-PARA).  IF THE DD/FILE IS EMPTY OR
+150215*     MISSING, ONLY THE BUILT-IN RULES ARE ACTIVE.
+150216      SELECT OPTIONAL RULE-CARD-FILE ASSIGN TO "FZBRULES"
+150217          ORGANIZATION IS SEQUENTIAL
+150218          FILE STATUS IS WS-RULECARD-STATUS.
+150220
 200000  DATA DIVISION.
-200010  WORKING-STORAGE SECTION.
-200011* `PIC 999` means it is an integer and can have at most three digits.
-200020  01 COUNTER PIC 999 VALUE 0.
-200030  01 IS_FIZZ PIC 9   VALUE 0.
-200040  01 IS_BUZZ PIC 9   VALUE 0.
+200005  FILE SECTION.
+200006  FD  CONTROL-CARD-FILE
+200007      RECORDING MODE IS F.
+200008  01  CONTROL-CARD-RECORD.
+200009      COPY CTLCARD.
+200010
+200020  FD  FIZZBUZZ-OUTPUT-FILE
+200021      RECORDING MODE IS F.
+200022  01  FIZZBUZZ-OUTPUT-RECORD.
+200023      COPY FZBOUT.
+200024  01  FIZZBUZZ-TRAILER-RECORD REDEFINES FIZZBUZZ-OUTPUT-RECORD.
+200025      COPY FZBTRLR.
+200030
+200040  FD  CHECKPOINT-FILE
+200041      RECORDING MODE IS F.
+200042  01  CHECKPOINT-RECORD.
+200043      COPY FZBCKPT.
 200050
-300000  PROCEDURE DIVISION.
-300010      PERFORM 100 TIMES
-300020          ADD 1 TO COUNTER
-300030          COMPUTE IS_FIZZ = FUNCTION MOD(COUNTER 3)
-300040          COMPUTE IS_BUZZ = FUNCTION MOD(COUNTER 5)
-300050          IF (IS_FIZZ = 0 AND IS_BUZZ = 0) THEN
-300060              DISPLAY "FizzBuzz"
-300070          ELSE IF (IS_FIZZ = 0) THEN
-300080              DISPLAY "Fizz"
-300090          ELSE IF (IS_BUZZ = 0) THEN
-300100              DISPLAY "Buzz"
-300110          ELSE
-300111*             /* Removes the trailing zeros. */
-300112              IF (COUNTER < 10) THEN
-300113                  DISPLAY COUNTER (3:)
-300115              ELSE
-300117                  DISPLAY COUNTER (2:)
-300118              END-IF
-300130          END-IF
-300140      END-PERFORM.
-300020  STOP RUN.
+200060  FD  AUDIT-FILE
+200061      RECORDING MODE IS F.
+200062  01  AUDIT-RECORD.
+200063      COPY FZBAUDT.
+200070
+200080  FD  RULE-CARD-FILE
+200081      RECORDING MODE IS F.
+200082  01  RULE-CARD-RECORD.
+200083      COPY FZBRULE.
+200090
+210000  WORKING-STORAGE SECTION.
+210010  01 WS-CTLCARD-STATUS       PIC XX VALUE SPACES.
+210020  01 WS-CTLCARD-EOF-SW       PIC X  VALUE 'N'.
+210030     88 WS-CTLCARD-EOF            VALUE 'Y'.
+210040  01 WS-FIZZOUT-STATUS       PIC XX VALUE SPACES.
+210050  01 WS-CKPT-STATUS          PIC XX VALUE SPACES.
+210060  01 WS-RESTART-SW           PIC X  VALUE 'N'.
+210070     88 WS-RESTARTED              VALUE 'Y'.
+210080  01 WS-CKPT-INTERVAL        PIC 9(5) VALUE 25.
+210090  01 WS-VALID-SW             PIC X  VALUE 'Y'.
+210100     88 WS-INPUT-VALID             VALUE 'Y'.
+210110  01 WS-AUDIT-STATUS         PIC XX VALUE SPACES.
+210120  01 WS-CURRENT-DATETIME     PIC X(21) VALUE SPACES.
+210130  01 WS-RUN-DATE             PIC X(8) VALUE SPACES.
+210140  01 WS-RUN-TIME             PIC X(6) VALUE SPACES.
+210150  01 WS-USER-ID              PIC X(8) VALUE SPACES.
+210160  01 WS-PARM-MOVE-LEN        PIC 9(4) VALUE 0.
+220000* RUN PARAMETERS - DEFAULTED HERE, OVERRIDDEN FROM THE CONTROL
+220001* CARD (SEE READ-CONTROL-CARD-PARA) WHEN ONE IS SUPPLIED.
+220010  01 UPPER-LIMIT             PIC 9(7) VALUE 100.
+220020  01 FIZZ-DIVISOR            PIC 999  VALUE 3.
+220030  01 BUZZ-DIVISOR            PIC 999  VALUE 5.
+220035  01 WS-REPORT-MODE-SW       PIC X    VALUE 'N'.
+220036     88 WS-REPORT-MODE            VALUE 'Y'.
+220040
+230000* COUNTER IS SIZED TO MATCH UPPER-LIMIT (PIC 9(7), UP TO
+230001* 9,999,999) RATHER THAN THE OLD PIC 999, AND EVERY ADD TO IT IS
+230002* SIZE-ERROR GUARDED (SEE MAIN-PARA) SO A RUN WELL BEYOND THE
+230003* FORMER 999 CEILING CANNOT WRAP AROUND UNNOTICED.
+230010  01 COUNTER PIC 9(7) VALUE 0.
+230011  01 WS-COUNTER-EDIT         PIC Z(6)9.
+230040
+240000* TRAILER TALLIES - RECONCILE A RUN TO ITS EXPECTED COUNT (SEE
+240001* WRITE-TRAILER-PARA) WITHOUT COUNTING LINES IN THE OUTPUT.
+240010  01 WS-FIZZ-COUNT           PIC 9(7) VALUE 0.
+240020  01 WS-BUZZ-COUNT           PIC 9(7) VALUE 0.
+240030  01 WS-FIZZBUZZ-COUNT       PIC 9(7) VALUE 0.
+240040  01 WS-PLAIN-COUNT          PIC 9(7) VALUE 0.
+240045  01 WS-OTHER-COUNT          PIC 9(7) VALUE 0.
+240046* MATCHED A RULE-CARD (3RD-OR-LATER) RULE BUT NEITHER BUILT-IN
+240047* FIZZ NOR BUZZ RULE (SEE CLASSIFY-COUNTER-PARA) - KEEPS
+240048* FIZZ+BUZZ+FIZZBUZZ+PLAIN+OTHER SUMMING TO TOTAL.
+240050  01 WS-TOTAL-COUNT          PIC 9(7) VALUE 0.
+250000* REPORT-MODE LAYOUT - HEADERS/PAGE BREAKS WHEN CC-REPORT-MODE
+250001* IS 'Y' (SEE PRINT-REPORT-HEADER-PARA).  PLAIN STREAMED OUTPUT
+250002* (THE DEFAULT) IS UNCHANGED.
+250010  01 WS-LINES-PER-PAGE       PIC 9(3) VALUE 60.
+250020  01 WS-LINE-COUNT           PIC 9(3) VALUE 0.
+250030  01 WS-PAGE-NUMBER          PIC 9(4) VALUE 0.
+250040  01 WS-PAGE-NUMBER-EDIT     PIC ZZZ9.
+250050  01 WS-RUN-DATE-EDIT        PIC X(10) VALUE SPACES.
+260000* CLASSIFICATION RULE TABLE - ENTRIES 1/2 ARE THE BUILT-IN FIZZ/
+260001* BUZZ RULES (SEE SETUP-RULE-TABLE-PARA); ENTRIES 3.. ARE LOADED
+260002* FROM OPTIONAL RULE CARDS (SEE READ-RULE-CARDS-PARA) SO NEW
+260003* RULES CAN BE ADDED AS DATA INSTEAD OF A RECOMPILE.
+260010  01 WS-RULECARD-STATUS      PIC XX VALUE SPACES.
+260020  01 WS-RULECARD-EOF-SW      PIC X  VALUE 'N'.
+260030     88 WS-RULECARD-EOF           VALUE 'Y'.
+260040  01 WS-MAX-RULES            PIC 9(2) VALUE 5.
+260050  01 WS-RULE-COUNT           PIC 9(2) VALUE 0.
+260060  01 WS-RULE-TABLE.
+260070     05 WS-RULE-ENTRY OCCURS 5 TIMES INDEXED BY WS-RULE-IDX.
+260080        10 WS-RULE-DIVISOR     PIC 999.
+260090        10 WS-RULE-LABEL       PIC X(8).
+260100        10 WS-RULE-CODE        PIC X(1).
+260110  01 WS-MATCH-COUNT          PIC 9(2) VALUE 0.
+260120  01 WS-RULE1-MATCHED-SW     PIC X  VALUE 'N'.
+260130  01 WS-RULE2-MATCHED-SW     PIC X  VALUE 'N'.
+260140  01 WS-TEXT-ACCUM           PIC X(32) VALUE SPACES.
+260145  01 WS-TEXT-OVERFLOW-SW     PIC X    VALUE 'N'.
+260146     88 WS-TEXT-OVERFLOW           VALUE 'Y'.
+260150  01 WS-FLAG-ACCUM           PIC X(5)  VALUE SPACES.
+260160  01 WS-TEXT-PTR             PIC 9(3) VALUE 1.
+260170  01 WS-FLAG-PTR             PIC 9(3) VALUE 1.
+270000  LINKAGE SECTION.
+270001* OPTIONAL SUBMITTER ID PASSED FROM THE JCL'S EXEC PARM (SEE
+270002* FIZZBUZZ.JCL'S PARM='&SYSUID').  JES PLACES A 2-BYTE BINARY
+270003* LENGTH HALFWORD AHEAD OF THE RESOLVED PARM TEXT WHEN IT HANDS
+270004* THE PARM TO THE INITIAL PROGRAM OF A JOB STEP, SO THE LINKAGE
+270005* ITEM IS DECLARED WITH THAT PREFIX (SEE CAPTURE-RUN-IDENTITY-
+270006* PARA).  FALLS BACK TO THE USS/SHELL ENVIRONMENT WHEN NO PARM
+270007* WAS SUPPLIED, SO THE PROGRAM STILL RUNS STANDALONE OFF THE
+270008* COMMAND LINE.
+270010  01 LS-PARM-AREA.
+270020     05 LS-PARM-LEN          PIC S9(4) COMP.
+270030     05 LS-PARM-TEXT         PIC X(8).
+300000  PROCEDURE DIVISION USING LS-PARM-AREA.
+300001  MAIN-PARA.
+300002      PERFORM READ-CONTROL-CARD-PARA.
+300003      PERFORM VALIDATE-INPUT-PARA.
+300004*     ABORT BEFORE ANY FILE IS OPENED IF THE INPUTS WERE REJECTED,
+300004*     BUT STILL LOG THE REJECTED RUN TO THE AUDIT TRAIL (REQ 007)
+300004*     WITH WHATEVER PARAMETERS WERE READ - A ZERO AU-RECORD-COUNT
+300004*     DISTINGUISHES A REJECTED RUN FROM A CLEAN ONE ON REVIEW.
+300004      IF NOT WS-INPUT-VALID
+300004          PERFORM CAPTURE-RUN-IDENTITY-PARA
+300004          PERFORM WRITE-AUDIT-PARA
+300004          STOP RUN
+300004      END-IF
+300005      PERFORM SETUP-RULE-TABLE-PARA.
+300006      PERFORM READ-CHECKPOINT-PARA.
+300007*     A LOWERED (OR DEFAULTED) UPPER-LIMIT THAT NO LONGER EXCEEDS
+300007*     THE RESTORED CHECKPOINT WOULD OTHERWISE RUN THE LOOP ZERO
+300007*     TIMES YET STILL WRITE A "CLEAN" TRAILER/AUDIT RECORD AND
+300007*     MARK THE CHECKPOINT COMPLETE - REJECT THE RESTART INSTEAD.
+300007      IF WS-RESTARTED AND COUNTER >= UPPER-LIMIT
+300007          DISPLAY "FIZZBUZZ: CHECKPOINT COUNTER " COUNTER
+300007              " ALREADY >= UPPER LIMIT " UPPER-LIMIT
+300007          DISPLAY "FIZZBUZZ: RESTART REJECTED - CHECK CTL CARD"
+300007          MOVE 16 TO RETURN-CODE
+300007          STOP RUN
+300007      END-IF
+300008      PERFORM CAPTURE-RUN-IDENTITY-PARA.
+300009      IF WS-RESTARTED
+300009          OPEN EXTEND FIZZBUZZ-OUTPUT-FILE
+300009      ELSE
+300009          OPEN OUTPUT FIZZBUZZ-OUTPUT-FILE
+300009      END-IF
+300010*     ABORT IF THE OUTPUT DATASET COULD NOT BE OPENED (BAD DEVICE,
+300010*     DISP CONFLICT, ETC.) RATHER THAN RUNNING THE LOOP AGAINST A
+300010*     FILE THAT WILL NEVER ACCEPT A RECORD.
+300010      IF WS-FIZZOUT-STATUS NOT = "00"
+300010          DISPLAY "FIZZBUZZ: OUTPUT FILE OPEN FAILED - STATUS = "
+300010              WS-FIZZOUT-STATUS
+300010          MOVE 16 TO RETURN-CODE
+300010          STOP RUN
+300010      END-IF
+300011*     REPORT MODE PRINTS A HEADER BEFORE THE FIRST DETAIL LINE AND
+300011*     AGAIN ON EVERY PAGE BREAK (SEE PRINT-REPORT-HEADER-PARA).
+300011      IF WS-REPORT-MODE
+300011          PERFORM PRINT-REPORT-HEADER-PARA
+300011      END-IF
+300020      PERFORM UNTIL COUNTER >= UPPER-LIMIT
+300030          MOVE SPACES TO FIZZBUZZ-OUTPUT-RECORD
+300040          ADD 1 TO COUNTER
+300040              ON SIZE ERROR
+300040                  DISPLAY "FIZZBUZZ: COUNTER OVERFLOW - ABORTED"
+300040                  CLOSE FIZZBUZZ-OUTPUT-FILE
+300040                  MOVE 16 TO RETURN-CODE
+300040                  STOP RUN
+300040          END-ADD
+300050          PERFORM CLASSIFY-COUNTER-PARA
+300060          MOVE COUNTER TO FO-COUNTER
+300070          ADD 1 TO WS-TOTAL-COUNT
+300080          WRITE FIZZBUZZ-OUTPUT-RECORD
+300080          IF WS-FIZZOUT-STATUS NOT = "00"
+300080              DISPLAY "FIZZBUZZ: OUTPUT WRITE FAILED - STATUS = "
+300080                  WS-FIZZOUT-STATUS
+300080              CLOSE FIZZBUZZ-OUTPUT-FILE
+300080              MOVE 16 TO RETURN-CODE
+300080              STOP RUN
+300080          END-IF
+300090          IF FUNCTION MOD(COUNTER WS-CKPT-INTERVAL) = 0
+300090              PERFORM WRITE-CKPT-PARA
+300090          END-IF
+300100          IF WS-REPORT-MODE
+300100              ADD 1 TO WS-LINE-COUNT
+300100              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+300100                  PERFORM PRINT-REPORT-HEADER-PARA
+300100              END-IF
+300100          END-IF
+300110      END-PERFORM
+300120      PERFORM WRITE-TRAILER-PARA
+300130      PERFORM CLEAR-CKPT-PARA
+300140      CLOSE FIZZBUZZ-OUTPUT-FILE
+300150      PERFORM WRITE-AUDIT-PARA
+300160      STOP RUN.
+300170
+304000  CLASSIFY-COUNTER-PARA.
+304001*     TABLE-DRIVEN CLASSIFICATION (SEE SETUP-RULE-TABLE-PARA) -
+304002*     WALKS THE ACTIVE RULE ENTRIES IN ORDER, CONCATENATING THE
+304003*     LABEL/CODE OF EVERY MATCHING RULE, SO NEW RULES (A THIRD
+304004*     DIVISOR AND BEYOND) CLASSIFY WITHOUT ANOTHER ELSE-IF BRANCH.
+304005*     ENTRIES 1/2 ARE ALWAYS THE BUILT-IN FIZZ/BUZZ RULES, SO THE
+304006*     LEGACY FIZZ/BUZZ/FIZZBUZZ/PLAIN TRAILER TALLIES (REQ 003)
+304007*     STILL RECONCILE EXACTLY AS BEFORE WHEN NO EXTRA RULE CARDS
+304008*     ARE SUPPLIED.  A MATCH ON A THIRD-OR-LATER RULE THAT DOES
+304009*     NOT ALSO MATCH THE BUILT-IN FIZZ/BUZZ RULES FALLS INTO
+304010*     WS-OTHER-COUNT/FT-OTHER-COUNT SO FIZZ+BUZZ+FIZZBUZZ+PLAIN+
+304011*     OTHER ALWAYS SUMS TO THE TOTAL RECORD COUNT.
+304020      MOVE SPACES TO WS-TEXT-ACCUM.
+304025      MOVE 'N' TO WS-TEXT-OVERFLOW-SW.
+304030      MOVE SPACES TO WS-FLAG-ACCUM.
+304040      MOVE 1 TO WS-TEXT-PTR.
+304050      MOVE 1 TO WS-FLAG-PTR.
+304060      MOVE 0 TO WS-MATCH-COUNT.
+304070      MOVE 'N' TO WS-RULE1-MATCHED-SW.
+304080      MOVE 'N' TO WS-RULE2-MATCHED-SW.
+304090      PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+304091          UNTIL WS-RULE-IDX > WS-RULE-COUNT
+304100          IF FUNCTION MOD(COUNTER WS-RULE-DIVISOR (WS-RULE-IDX))
+304101                  = 0
+304110              STRING WS-RULE-LABEL (WS-RULE-IDX) DELIMITED BY
+304111                      SPACE
+304112                  INTO WS-TEXT-ACCUM
+304113                  WITH POINTER WS-TEXT-PTR
+304113                  ON OVERFLOW
+304113                      MOVE 'Y' TO WS-TEXT-OVERFLOW-SW
+304114              END-STRING
+304120              STRING WS-RULE-CODE (WS-RULE-IDX) DELIMITED BY SIZE
+304121                  INTO WS-FLAG-ACCUM
+304122                  WITH POINTER WS-FLAG-PTR
+304123              END-STRING
+304130              ADD 1 TO WS-MATCH-COUNT
+304140              IF WS-RULE-IDX = 1
+304150                  MOVE 'Y' TO WS-RULE1-MATCHED-SW
+304160              END-IF
+304170              IF WS-RULE-IDX = 2
+304180                  MOVE 'Y' TO WS-RULE2-MATCHED-SW
+304190              END-IF
+304200          END-IF
+304210      END-PERFORM.
+304211*     A COUNTER DIVISIBLE BY EVERY ACTIVE RULE (E.G. A RULE CARD
+304212*     WITH DIVISOR 1, OR SEVERAL SMALL CUSTOM DIVISORS) CAN
+304213*     PRODUCE MORE CONCATENATED LABEL TEXT THAN WS-TEXT-ACCUM
+304214*     HOLDS - FLAG AND LOG IT RATHER THAN SILENTLY DROPPING THE
+304215*     OVERFLOW (SEE THE STRING ... ON OVERFLOW ABOVE).
+304216      IF WS-TEXT-OVERFLOW
+304217          DISPLAY "FIZZBUZZ: CLASSIFICATION TEXT TRUNCATED - "
+304218              "COUNTER = " COUNTER
+304219      END-IF.
+304220      MOVE COUNTER TO WS-COUNTER-EDIT.
+304221      IF WS-MATCH-COUNT = 0
+304221*         /* Removes the leading zeros. */
+304230          MOVE "N" TO FO-CLASS-FLAG
+304260          MOVE FUNCTION TRIM(WS-COUNTER-EDIT) TO FO-TEXT
+304270          ADD 1 TO WS-PLAIN-COUNT
+304280      ELSE
+304290          MOVE WS-TEXT-ACCUM TO FO-TEXT
+304300          MOVE WS-FLAG-ACCUM TO FO-CLASS-FLAG
+304320          IF WS-RULE1-MATCHED-SW = 'Y' AND WS-RULE2-MATCHED-SW
+304321                  = 'Y'
+304330              ADD 1 TO WS-FIZZBUZZ-COUNT
+304340          ELSE
+304350              IF WS-RULE1-MATCHED-SW = 'Y'
+304360                  ADD 1 TO WS-FIZZ-COUNT
+304370              END-IF
+304380              IF WS-RULE2-MATCHED-SW = 'Y'
+304390                  ADD 1 TO WS-BUZZ-COUNT
+304400              END-IF
+304401              IF WS-RULE1-MATCHED-SW = 'N' AND
+304402                      WS-RULE2-MATCHED-SW = 'N'
+304403                  ADD 1 TO WS-OTHER-COUNT
+304404              END-IF
+304410          END-IF
+304420      END-IF
+304421*     REPORT MODE SHOWS COUNTER AND CLASSIFICATION TEXT TOGETHER,
+304422*     ALIGNED UNDER PRINT-REPORT-HEADER-PARA'S COLUMN HEADINGS;
+304423*     PLAIN STREAMED OUTPUT (THE DEFAULT) KEEPS ITS LEGACY
+304424*     SINGLE-VALUE-PER-LINE FORM UNCHANGED.
+304425      IF WS-REPORT-MODE
+304426          DISPLAY WS-COUNTER-EDIT "   " FUNCTION TRIM(FO-TEXT)
+304427      ELSE
+304428          DISPLAY FUNCTION TRIM(FO-TEXT)
+304429      END-IF.
+304430
+305000  WRITE-TRAILER-PARA.
+305001*     RECONCILIATION TRAILER: COUNTS BY CLASSIFICATION PLUS THE
+305002*     GRAND TOTAL, BOTH DISPLAYED AND WRITTEN AS THE LAST RECORD
+305003*     OF THE OUTPUT DATASET.
+305010      DISPLAY "FIZZBUZZ: FIZZ COUNT     = " WS-FIZZ-COUNT.
+305020      DISPLAY "FIZZBUZZ: BUZZ COUNT     = " WS-BUZZ-COUNT.
+305030      DISPLAY "FIZZBUZZ: FIZZBUZZ COUNT = " WS-FIZZBUZZ-COUNT.
+305040      DISPLAY "FIZZBUZZ: PLAIN COUNT    = " WS-PLAIN-COUNT.
+305045      DISPLAY "FIZZBUZZ: OTHER COUNT    = " WS-OTHER-COUNT.
+305050      DISPLAY "FIZZBUZZ: TOTAL RECORDS  = " WS-TOTAL-COUNT.
+305060      MOVE SPACES TO FIZZBUZZ-TRAILER-RECORD.
+305070      MOVE "T" TO FT-RECORD-TYPE.
+305080      MOVE WS-FIZZ-COUNT TO FT-FIZZ-COUNT.
+305090      MOVE WS-BUZZ-COUNT TO FT-BUZZ-COUNT.
+305100      MOVE WS-FIZZBUZZ-COUNT TO FT-FIZZBUZZ-COUNT.
+305110      MOVE WS-PLAIN-COUNT TO FT-PLAIN-COUNT.
+305115      MOVE WS-OTHER-COUNT TO FT-OTHER-COUNT.
+305120      MOVE WS-TOTAL-COUNT TO FT-TOTAL-COUNT.
+305130      WRITE FIZZBUZZ-TRAILER-RECORD.
+305131      IF WS-FIZZOUT-STATUS NOT = "00"
+305132          DISPLAY "FIZZBUZZ: TRAILER WRITE FAILED - STATUS = "
+305133              WS-FIZZOUT-STATUS
+305134          MOVE 16 TO RETURN-CODE
+305135      END-IF.
+305140
+306000  CAPTURE-RUN-IDENTITY-PARA.
+306001*     RUN DATE/TIME AND OPERATOR/JOB ID FOR THE AUDIT TRAIL (SEE
+306002*     WRITE-AUDIT-PARA).  CAPTURED ONCE, BEFORE THE RUN STARTS.
+306010      MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+306020      MOVE WS-CURRENT-DATETIME (1:8) TO WS-RUN-DATE.
+306030      MOVE WS-CURRENT-DATETIME (9:6) TO WS-RUN-TIME.
+306035*     THE SUBMITTER ID PASSED VIA EXEC PARM (SEE THE LINKAGE
+306036*     SECTION) IS THE REAL JES SUBMITTER AND TAKES PRIORITY; THE
+306037*     USS SHELL ENVIRONMENT IS ONLY A FALLBACK FOR A STANDALONE
+306038*     RUN WITHOUT A PARM.  LS-PARM-LEN = 0 MEANS JES DELIVERED NO
+306038*     PARM TEXT AT ALL (THE HALFWORD PREFIX IS STILL PRESENT AND
+306038*     ZERO), WHICH IS THE SIGNAL TO FALL BACK, NOT LS-PARM-TEXT
+306038*     BEING SPACES.
+306039      IF LS-PARM-LEN > 0
+306039          IF LS-PARM-LEN > 8
+306039              MOVE 8 TO WS-PARM-MOVE-LEN
+306039          ELSE
+306039              MOVE LS-PARM-LEN TO WS-PARM-MOVE-LEN
+306039          END-IF
+306039          MOVE SPACES TO WS-USER-ID
+306039          MOVE LS-PARM-TEXT (1:WS-PARM-MOVE-LEN) TO WS-USER-ID
+306041      ELSE
+306042          ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+306050          IF WS-USER-ID = SPACES
+306060              ACCEPT WS-USER-ID FROM ENVIRONMENT "USERNAME"
+306070          END-IF
+306080          IF WS-USER-ID = SPACES
+306090              MOVE "UNKNOWN" TO WS-USER-ID
+306095          END-IF
+306100      END-IF.
+306110
+306200  PRINT-REPORT-HEADER-PARA.
+306201*     REPORT MODE ONLY (CC-REPORT-MODE = 'Y').  PRINTS A PAGE
+306202*     HEADER WITH THE RUN DATE AND PAGE NUMBER, CALLED ONCE BEFORE
+306203*     THE FIRST DETAIL LINE AND AGAIN ON EVERY PAGE BREAK.
+306210      ADD 1 TO WS-PAGE-NUMBER.
+306220      MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-EDIT.
+306230      STRING WS-RUN-DATE (5:2) "/" WS-RUN-DATE (7:2) "/"
+306240             WS-RUN-DATE (1:4)
+306250          DELIMITED BY SIZE INTO WS-RUN-DATE-EDIT.
+306260      DISPLAY " ".
+306270      DISPLAY "FIZZBUZZ CLASSIFICATION REPORT"
+306280          "          RUN DATE: " WS-RUN-DATE-EDIT
+306290          "     PAGE: " FUNCTION TRIM(WS-PAGE-NUMBER-EDIT).
+306300      DISPLAY "COUNTER   CLASSIFICATION".
+306310      DISPLAY "-------   --------------".
+306320      MOVE 0 TO WS-LINE-COUNT.
+306330
+307000  VALIDATE-INPUT-PARA.
+307001*     REJECTS A ZERO/MISSING UPPER LIMIT OR A ZERO CLASSIFICATION
+307002*     DIVISOR BEFORE THE PERFORM LOOP RUNS, SO A BAD CONTROL CARD
+307003*     PRODUCES A CLEAR MESSAGE AND A NON-ZERO RETURN CODE INSTEAD
+307004*     OF AN ABEND OR A SILENTLY WRONG RUN (E.G. FUNCTION MOD BY
+307005*     0).
+307010      MOVE 'Y' TO WS-VALID-SW.
+307020      IF UPPER-LIMIT = 0
+307030          DISPLAY "FIZZBUZZ: INVALID UPPER LIMIT - MUST BE > 0"
+307040          MOVE 'N' TO WS-VALID-SW
+307050      END-IF
+307060      IF FIZZ-DIVISOR = 0
+307070          DISPLAY "FIZZBUZZ: INVALID FIZZ DIVISOR - MUST BE > 0"
+307080          MOVE 'N' TO WS-VALID-SW
+307090      END-IF
+307100      IF BUZZ-DIVISOR = 0
+307110          DISPLAY "FIZZBUZZ: INVALID BUZZ DIVISOR - MUST BE > 0"
+307120          MOVE 'N' TO WS-VALID-SW
+307130      END-IF
+307140      IF NOT WS-INPUT-VALID
+307150          DISPLAY "FIZZBUZZ: INPUT VALIDATION FAILED - NO OUTPUT"
+307160          MOVE 16 TO RETURN-CODE
+307170      END-IF.
+307180
+310000  READ-CONTROL-CARD-PARA.
+310010*     OPTIONAL CONTROL CARD: UPPER LIMIT / FIZZ DIVISOR / BUZZ
+310011*     DIVISOR, COLUMNS 1-7 / 8-10 / 11-13.  ABSENT OR BLANK
+310012*     FIELDS KEEP THE COMPILED-IN DEFAULTS ABOVE.
+310020      OPEN INPUT CONTROL-CARD-FILE.
+310030      IF WS-CTLCARD-STATUS = "35" OR WS-CTLCARD-STATUS = "05"
+310040          DISPLAY "FIZZBUZZ: NO CONTROL CARD - USING DEFAULTS"
+310041*         OPTIONAL FILE NOT PRESENT: THE OPEN INPUT STILL LEFT
+310042*         THE FILE OPEN, SO CLOSE IT HERE FOR CONSISTENCY (NOT
+310043*         CURRENTLY REOPENED ELSEWHERE, BUT SEE READ-CHECKPOINT-
+310044*         PARA FOR WHAT HAPPENS WHEN THIS IS SKIPPED).
+310045          CLOSE CONTROL-CARD-FILE
+310050      ELSE
+310060          READ CONTROL-CARD-FILE
+310070              AT END MOVE 'Y' TO WS-CTLCARD-EOF-SW
+310080          END-READ
+310090          IF NOT WS-CTLCARD-EOF
+310091*             A BLANK/NON-NUMERIC FIELD MEANS "NOT SUPPLIED" AND
+310092*             KEEPS ITS DEFAULT.  A NUMERIC BUT ZERO VALUE IS
+310093*             SUPPLIED ON PURPOSE, SO IT IS MOVED AS-IS AND LEFT
+310094*             FOR VALIDATE-INPUT-PARA TO CATCH AND REJECT.
+310100              IF CC-UPPER-LIMIT IS NUMERIC
+310110                  MOVE CC-UPPER-LIMIT TO UPPER-LIMIT
+310120              END-IF
+310130              IF CC-FIZZ-DIVISOR IS NUMERIC
+310140                  MOVE CC-FIZZ-DIVISOR TO FIZZ-DIVISOR
+310150              END-IF
+310160              IF CC-BUZZ-DIVISOR IS NUMERIC
+310170                  MOVE CC-BUZZ-DIVISOR TO BUZZ-DIVISOR
+310180              END-IF
+310181              IF CC-REPORT-MODE = "Y"
+310182                  MOVE 'Y' TO WS-REPORT-MODE-SW
+310183              END-IF
+310190          END-IF
+310200          CLOSE CONTROL-CARD-FILE
+310210      END-IF.
+310220
+315000  READ-RULE-CARDS-PARA.
+315001*     OPTIONAL ADDITIONAL DIVISOR/LABEL/CODE RULE CARDS, READ
+315002*     AFTER THE BUILT-IN FIZZ/BUZZ RULES ARE SEEDED (SEE
+315003*     SETUP-RULE-TABLE-PARA).  EXCESS CARDS BEYOND WS-MAX-RULES
+315004*     ARE SKIPPED.
+315010      OPEN INPUT RULE-CARD-FILE.
+315020      IF WS-RULECARD-STATUS = "35" OR WS-RULECARD-STATUS = "05"
+315021*         OPTIONAL FILE NOT PRESENT: THE OPEN INPUT STILL LEFT
+315022*         THE FILE OPEN, SO CLOSE IT HERE FOR CONSISTENCY (NOT
+315023*         CURRENTLY REOPENED ELSEWHERE, BUT SEE READ-CHECKPOINT-
+315024*         PARA FOR WHAT HAPPENS WHEN THIS IS SKIPPED).
+315025          CLOSE RULE-CARD-FILE
+315040      ELSE
+315050          PERFORM UNTIL WS-RULECARD-EOF
+315060              READ RULE-CARD-FILE
+315070                  AT END MOVE 'Y' TO WS-RULECARD-EOF-SW
+315080              END-READ
+315090              IF NOT WS-RULECARD-EOF
+315091                  IF WS-RULE-COUNT < WS-MAX-RULES
+315092                      AND RC-DIVISOR IS NUMERIC
+315093                      AND RC-DIVISOR > 0
+315100                      ADD 1 TO WS-RULE-COUNT
+315110                      SET WS-RULE-IDX TO WS-RULE-COUNT
+315120                      MOVE RC-DIVISOR
+315121                          TO WS-RULE-DIVISOR (WS-RULE-IDX)
+315130                      MOVE RC-LABEL
+315131                          TO WS-RULE-LABEL (WS-RULE-IDX)
+315140                      MOVE RC-CODE
+315141                          TO WS-RULE-CODE (WS-RULE-IDX)
+315150                  END-IF
+315160              END-IF
+315170          END-PERFORM
+315180          CLOSE RULE-CARD-FILE
+315190      END-IF.
+315200
+316000  SETUP-RULE-TABLE-PARA.
+316001*     SEEDS THE TABLE WITH THE TWO BUILT-IN RULES (FIZZ, BUZZ)
+316002*     AHEAD OF ANY RULE CARDS READ BY READ-RULE-CARDS-PARA, SO
+316003*     THE BUILT-INS ALWAYS CLASSIFY FIRST AND IN THE SAME ORDER
+316004*     AS BEFORE (PRESERVES "FizzBuzz" TEXT / LEGACY TALLY RULES).
+316010      MOVE 2 TO WS-RULE-COUNT.
+316020      SET WS-RULE-IDX TO 1.
+316030      MOVE FIZZ-DIVISOR TO WS-RULE-DIVISOR (WS-RULE-IDX).
+316040      MOVE "Fizz" TO WS-RULE-LABEL (WS-RULE-IDX).
+316050      MOVE "F" TO WS-RULE-CODE (WS-RULE-IDX).
+316060      SET WS-RULE-IDX TO 2.
+316070      MOVE BUZZ-DIVISOR TO WS-RULE-DIVISOR (WS-RULE-IDX).
+316080      MOVE "Buzz" TO WS-RULE-LABEL (WS-RULE-IDX).
+316090      MOVE "B" TO WS-RULE-CODE (WS-RULE-IDX).
+316100      PERFORM READ-RULE-CARDS-PARA.
+316110
+320000  READ-CHECKPOINT-PARA.
+320001*     IF A PRIOR RUN LEFT AN ACTIVE RESTART POINT ('R'), RESUME
+320002*     COUNTER AND THE RUNNING TALLIES FROM THERE INSTEAD OF
+320003*     REPROCESSING FROM THE START OF THE RANGE.
+320010      OPEN INPUT CHECKPOINT-FILE.
+320020      IF WS-CKPT-STATUS = "35" OR WS-CKPT-STATUS = "05"
+320021*         OPTIONAL FILE NOT PRESENT: A "05"/"35" OPEN INPUT STILL
+320022*         LEAVES THE FILE OPEN, SO IT MUST BE CLOSED HERE OR THE
+320023*         LATER OPEN OUTPUT IN WRITE-CKPT-PARA/CLEAR-CKPT-PARA
+320024*         FAILS WITH STATUS "41" (FILE ALREADY OPEN).
+320025          CLOSE CHECKPOINT-FILE
+320040      ELSE
+320050          READ CHECKPOINT-FILE
+320060              AT END CONTINUE
+320070          END-READ
+320080          IF WS-CKPT-STATUS = "00" AND CK-STATUS = "R"
+320090              MOVE CK-LAST-COUNTER TO COUNTER
+320100              MOVE CK-FIZZ-COUNT TO WS-FIZZ-COUNT
+320110              MOVE CK-BUZZ-COUNT TO WS-BUZZ-COUNT
+320120              MOVE CK-FIZZBUZZ-COUNT TO WS-FIZZBUZZ-COUNT
+320130              MOVE CK-PLAIN-COUNT TO WS-PLAIN-COUNT
+320135              MOVE CK-OTHER-COUNT TO WS-OTHER-COUNT
+320140              MOVE CK-TOTAL-COUNT TO WS-TOTAL-COUNT
+320150              MOVE 'Y' TO WS-RESTART-SW
+320160              DISPLAY "FIZZBUZZ: RESTARTING AFTER COUNTER = "
+320170                  COUNTER
+320180          END-IF
+320190          CLOSE CHECKPOINT-FILE
+320200      END-IF.
+320210
+330000  WRITE-CKPT-PARA.
+330001*     REWRITE THE CHECKPOINT AS A SINGLE-RECORD DATASET HOLDING
+330002*     THE LAST COUNTER PROCESSED AND THE RUNNING TALLIES.
+330003*     CHECKPOINTING IS A RESTART CONVENIENCE, NOT A REQUIREMENT
+330004*     FOR THE RUN ITSELF TO SUCCEED - IF THE OPTIONAL CHECKPOINT
+330005*     DATASET CANNOT BE OPENED FOR OUTPUT (E.G. NO FIZZCKPT DD
+330006*     SUPPLIED), SKIP THIS CHECKPOINT RATHER THAN ABORTING AN
+330007*     OTHERWISE-GOOD RUN; THE NEXT INTERVAL TRIES AGAIN.
+330010      OPEN OUTPUT CHECKPOINT-FILE.
+330011      IF WS-CKPT-STATUS NOT = "00"
+330012          DISPLAY "FIZZBUZZ: CHECKPOINT OPEN FAILED - STATUS = "
+330013              WS-CKPT-STATUS ", SKIPPING CHECKPOINT"
+330014      ELSE
+330020          MOVE SPACES TO CHECKPOINT-RECORD
+330030          MOVE "R" TO CK-STATUS
+330040          MOVE COUNTER TO CK-LAST-COUNTER
+330050          MOVE WS-FIZZ-COUNT TO CK-FIZZ-COUNT
+330060          MOVE WS-BUZZ-COUNT TO CK-BUZZ-COUNT
+330070          MOVE WS-FIZZBUZZ-COUNT TO CK-FIZZBUZZ-COUNT
+330080          MOVE WS-PLAIN-COUNT TO CK-PLAIN-COUNT
+330085          MOVE WS-OTHER-COUNT TO CK-OTHER-COUNT
+330090          MOVE WS-TOTAL-COUNT TO CK-TOTAL-COUNT
+330100          WRITE CHECKPOINT-RECORD
+330101          IF WS-CKPT-STATUS NOT = "00"
+330102              DISPLAY "FIZZBUZZ: CKPT WRITE FAILED - STATUS = "
+330103                  WS-CKPT-STATUS
+330104          END-IF
+330110          CLOSE CHECKPOINT-FILE
+330111      END-IF.
+330120
+340000  CLEAR-CKPT-PARA.
+340001*     RUN COMPLETED NORMALLY - MARK THE CHECKPOINT 'C' SO THE
+340002*     NEXT FRESH INVOCATION DOES NOT TREAT IT AS A RESTART POINT.
+340003*     SAME SKIP-ON-OPEN-FAILURE HANDLING AS WRITE-CKPT-PARA - A
+340004*     MISSING/UNAVAILABLE CHECKPOINT DATASET AT NORMAL END-OF-JOB
+340005*     IS NOT A REASON TO FAIL AN OTHERWISE CLEAN RUN.
+340010      OPEN OUTPUT CHECKPOINT-FILE.
+340011      IF WS-CKPT-STATUS NOT = "00"
+340012          DISPLAY "FIZZBUZZ: CHECKPOINT OPEN FAILED - STATUS = "
+340013              WS-CKPT-STATUS ", SKIPPING CLEAR"
+340014      ELSE
+340020          MOVE SPACES TO CHECKPOINT-RECORD
+340030          MOVE "C" TO CK-STATUS
+340040          MOVE COUNTER TO CK-LAST-COUNTER
+340050          WRITE CHECKPOINT-RECORD
+340051          IF WS-CKPT-STATUS NOT = "00"
+340052              DISPLAY "FIZZBUZZ: CKPT WRITE FAILED - STATUS = "
+340053                  WS-CKPT-STATUS
+340054          END-IF
+340060          CLOSE CHECKPOINT-FILE
+340061      END-IF.
+340070
+350000  WRITE-AUDIT-PARA.
+350001*     ONE AUDIT RECORD PER INVOCATION (INCLUDING RESTARTS) SO A
+350002*     COMPLIANCE QUESTION ABOUT A GIVEN DAY'S RUN CAN BE ANSWERED
+350003*     FROM THIS DATASET.  OPENED EXTEND SO EARLIER INVOCATIONS'
+350004*     AUDIT RECORDS ARE NEVER OVERWRITTEN.
+350010      OPEN EXTEND AUDIT-FILE.
+350020      IF WS-AUDIT-STATUS = "35" OR WS-AUDIT-STATUS = "05"
+350030          OPEN OUTPUT AUDIT-FILE
+350040      END-IF
+350050      MOVE SPACES TO AUDIT-RECORD.
+350060      MOVE WS-RUN-DATE TO AU-RUN-DATE.
+350070      MOVE WS-RUN-TIME TO AU-RUN-TIME.
+350080      MOVE WS-USER-ID TO AU-USER-ID.
+350090      MOVE UPPER-LIMIT TO AU-UPPER-LIMIT.
+350100      MOVE FIZZ-DIVISOR TO AU-FIZZ-DIVISOR.
+350110      MOVE BUZZ-DIVISOR TO AU-BUZZ-DIVISOR.
+350120      MOVE WS-TOTAL-COUNT TO AU-RECORD-COUNT.
+350130      WRITE AUDIT-RECORD.
+350140      CLOSE AUDIT-FILE.
+350150
 
