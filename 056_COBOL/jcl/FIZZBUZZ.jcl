@@ -0,0 +1,77 @@
+//FIZZBUZZ JOB (ACCTNO,ROOM),'FIZZBUZZ MAINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* PRODUCTION JOB - RUN THE FIZZBUZZ BATCH REPORT
+//*
+//* STEP010 RUNS THE FIZZBUZZ PROGRAM.  STEP020 IS A SAMPLE DOWNSTREAM
+//* STEP THAT ONLY RUNS WHEN FIZZBUZZ ENDED CLEAN (RETURN CODE 0); A
+//* NON-ZERO RETURN CODE (SEE VALIDATE-INPUT-PARA / COUNTER OVERFLOW IN
+//* THE PROGRAM) SKIPS IT SO A BAD RUN DOES NOT FEED DOWNSTREAM WORK.
+//*********************************************************************
+//*
+//*        PARM PASSES THE JES SUBMITTER ID THROUGH TO THE PROGRAM'S
+//*        LINKAGE SECTION (LS-PARM-AREA, LENGTH-PREFIXED PER THE
+//*        STANDARD PARM CONVENTION) FOR THE AUDIT TRAIL - SEE
+//*        CAPTURE-RUN-IDENTITY-PARA.  WITHOUT IT, AU-USER-ID FALLS
+//*        BACK TO THE USS SHELL ENVIRONMENT, WHICH A JES-SUBMITTED
+//*        BATCH JOB DOES NOT POPULATE.
+//STEP010  EXEC PGM=FIZZBUZZ,PARM='&SYSUID'
+//STEPLIB  DD  DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//*
+//*        CONTROL CARD - UPPER LIMIT (7), FIZZ DIVISOR (3),
+//*        BUZZ DIVISOR (3), REPORT MODE (1: Y/N).  CHANGE THESE
+//*        VALUES BETWEEN RUNS WITHOUT A RECOMPILE.
+//CTLCARD  DD  *
+0000100003005N
+/*
+//*
+//*        FIZZBUZZ's CLASSIFICATION OUTPUT DATASET (ONE RECORD PER
+//*        COUNTER VALUE).  DISP=MOD SO A RESTARTED RUN EXTENDS THE
+//*        DATASET INSTEAD OF LOSING WHAT WAS ALREADY WRITTEN.
+//FIZZOUT  DD  DSN=PROD.FIZZBUZZ.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*        CHECKPOINT DATASET - RESTART POINT FOR A RERUN AFTER AN
+//*        ABEND.  UNLIKE FIZZOUT/FIZZAUDT ABOVE, THIS ONE USES
+//*        DISP=OLD, NOT MOD: WRITE-CKPT-PARA/CLEAR-CKPT-PARA REWRITE
+//*        THE DATASET'S SINGLE RECORD IN PLACE EVERY TIME THEY OPEN
+//*        OUTPUT (SEE FZBCKPT.CPY), AND ON A SEQUENTIAL (QSAM)
+//*        DATASET DISP=MOD MAKES OPEN OUTPUT POSITION AT END-OF-FILE
+//*        INSTEAD OF TRUNCATING, SO EVERY PERIODIC CHECKPOINT WOULD
+//*        APPEND ANOTHER RECORD RATHER THAN REPLACE THE LAST ONE -
+//*        AND READ-CHECKPOINT-PARA'S SINGLE READ WOULD THEN PICK UP
+//*        THE OLDEST CHECKPOINT, NOT THE LATEST, ON RESTART.
+//*        DISP=OLD REQUIRES PROD.FIZZBUZZ.CKPT TO ALREADY BE
+//*        ALLOCATED/CATALOGED ONCE (E.G. VIA A ONE-TIME IDCAMS/
+//*        IEFBR14 SETUP JOB) BEFORE THIS JOB'S FIRST RUN.
+//FIZZCKPT DD  DSN=PROD.FIZZBUZZ.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*        AUDIT TRAIL - ONE RECORD PER INVOCATION (RUN DATE/TIME,
+//*        JOB USER, PARAMETERS, RECORD COUNT).  DISP=MOD SO EARLIER
+//*        INVOCATIONS' RECORDS ARE NEVER OVERWRITTEN.
+//FIZZAUDT DD  DSN=PROD.FIZZBUZZ.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*        OPTIONAL ADDITIONAL CLASSIFICATION RULES - ONE RECORD PER
+//*        EXTRA DIVISOR/LABEL/CODE BEYOND THE BUILT-IN FIZZ/BUZZ
+//*        RULES.  OMIT THIS DD (OR LEAVE IT EMPTY) TO RUN WITH ONLY
+//*        THE BUILT-IN RULES.  FORMAT: DIVISOR (3), LABEL (8),
+//*        CODE (1).
+//FZBRULES DD  *
+//*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//*********************************************************************
+//* SAMPLE DOWNSTREAM STEP - ONLY RUNS IF STEP010 ENDED WITH RC 0.
+//* REPLACE WITH THE REAL CONSUMER OF PROD.FIZZBUZZ.OUTPUT.
+//*********************************************************************
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//DD1      DD  DUMMY
+//
