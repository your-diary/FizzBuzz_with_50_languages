@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    FZBAUDT - FIZZBUZZ AUDIT TRAIL RECORD
+      *    ONE RECORD PER INVOCATION (INCLUDING RESTARTS) SO A
+      *    COMPLIANCE QUESTION ABOUT A GIVEN DAY'S RUN CAN BE ANSWERED
+      *    FROM THE AUDIT DATASET INSTEAD OF THE RAW FIZZ/BUZZ STREAM.
+      ******************************************************************
+       05  AU-RUN-DATE              PIC X(8).
+      *        CCYYMMDD
+       05  AU-RUN-TIME              PIC X(6).
+      *        HHMMSS
+       05  AU-USER-ID               PIC X(8).
+       05  AU-UPPER-LIMIT           PIC 9(7).
+       05  AU-FIZZ-DIVISOR          PIC 999.
+       05  AU-BUZZ-DIVISOR          PIC 999.
+       05  AU-RECORD-COUNT          PIC 9(7).
+       05  FILLER                   PIC X(38).
