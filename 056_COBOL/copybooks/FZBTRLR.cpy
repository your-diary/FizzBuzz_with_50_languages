@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    FZBTRLR - FIZZBUZZ OUTPUT TRAILER RECORD
+      *    REDEFINES FZBOUT'S DETAIL LAYOUT.  WRITTEN AS THE LAST
+      *    RECORD OF THE OUTPUT DATASET SO A RUN CAN BE RECONCILED TO
+      *    THE EXPECTED RECORD COUNT WITHOUT COUNTING LINES BY HAND.
+      ******************************************************************
+       05  FT-RECORD-TYPE          PIC X(1).
+      *        'T' IDENTIFIES THIS AS THE TRAILER RECORD.
+       05  FT-FIZZ-COUNT           PIC 9(7).
+       05  FT-BUZZ-COUNT           PIC 9(7).
+       05  FT-FIZZBUZZ-COUNT       PIC 9(7).
+       05  FT-PLAIN-COUNT          PIC 9(7).
+       05  FT-OTHER-COUNT          PIC 9(7).
+      *        MATCHED A RULE-CARD (3RD-OR-LATER) RULE BUT NEITHER OF
+      *        THE BUILT-IN FIZZ/BUZZ RULES - SEE CLASSIFY-COUNTER-PARA.
+      *        KEEPS FIZZ+BUZZ+FIZZBUZZ+PLAIN+OTHER SUMMING TO TOTAL.
+       05  FT-TOTAL-COUNT          PIC 9(7).
+       05  FILLER                  PIC X(37).
