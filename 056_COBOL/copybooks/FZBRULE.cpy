@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    FZBRULE - FIZZBUZZ ADDITIONAL CLASSIFICATION RULE CARD
+      *    ONE OPTIONAL 80-BYTE RECORD PER EXTRA DIVISOR/LABEL PAIR, SO
+      *    NEW CLASSIFICATION RULES CAN BE ADDED AS DATA (SEE
+      *    SETUP-RULE-TABLE-PARA) INSTEAD OF A NEW ELSE-IF BRANCH AND A
+      *    RECOMPILE.  THE BUILT-IN FIZZ/BUZZ RULES ARE ALWAYS ACTIVE;
+      *    THESE CARDS ADD TO THEM, UP TO WS-MAX-RULES ENTRIES TOTAL.
+      ******************************************************************
+       05  RC-DIVISOR               PIC 999.
+       05  RC-LABEL                 PIC X(8).
+       05  RC-CODE                  PIC X(1).
+      *        SINGLE-CHARACTER CODE FOR FO-CLASS-FLAG, E.G. 'Z'.
+       05  FILLER                   PIC X(68).
