@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    FZBCKPT - FIZZBUZZ CHECKPOINT RECORD
+      *    WRITTEN PERIODICALLY DURING THE RUN (SEE WRITE-CKPT-PARA)
+      *    SO A RESTART CAN RESUME FROM THE LAST GOOD POINT INSTEAD OF
+      *    REPROCESSING THE WHOLE RANGE.  REWRITTEN ONE FINAL TIME AT
+      *    NORMAL END-OF-JOB WITH CK-STATUS = 'C' SO THE NEXT FRESH RUN
+      *    DOES NOT MISTAKE A COMPLETED DATASET FOR A RESTART POINT.
+      ******************************************************************
+       05  CK-STATUS                PIC X(1).
+      *        'R' = RESTART POINT PENDING, 'C' = RUN COMPLETED.
+       05  CK-LAST-COUNTER           PIC 9(7).
+       05  CK-FIZZ-COUNT             PIC 9(7).
+       05  CK-BUZZ-COUNT             PIC 9(7).
+       05  CK-FIZZBUZZ-COUNT         PIC 9(7).
+       05  CK-PLAIN-COUNT            PIC 9(7).
+       05  CK-OTHER-COUNT            PIC 9(7).
+       05  CK-TOTAL-COUNT            PIC 9(7).
+       05  FILLER                    PIC X(30).
