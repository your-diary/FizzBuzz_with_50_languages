@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    FZBOUT - FIZZBUZZ OUTPUT RECORD LAYOUT
+      *    ONE RECORD PER COUNTER VALUE PROCESSED, SO DOWNSTREAM JOBS
+      *    CAN PICK UP THE CLASSIFICATION RESULTS INSTEAD OF SCRAPING
+      *    THE SYSOUT PRINT LOG.
+      ******************************************************************
+       05  FO-COUNTER              PIC 9(7).
+       05  FO-CLASS-FLAG           PIC X(5).
+      *        ONE LETTER PER MATCHING RULE, TABLE ORDER, E.G. 'F',
+      *        'B', 'FB' (FIZZ+BUZZ), OR A RULE CARD'S OWN RC-CODE.
+      *        'N' = NO RULE MATCHED (PLAIN NUMBER).  SIZED FOR
+      *        WS-MAX-RULES (5) SO ALL SIMULTANEOUS MATCHES FIT.
+       05  FO-TEXT                 PIC X(32).
+      *        MATCHING LABELS CONCATENATED IN TABLE ORDER, E.G.
+      *        "FizzBuzz" WHEN THE BUILT-IN FIZZ AND BUZZ RULES BOTH
+      *        MATCH, OR THE PLAIN COUNTER VALUE WHEN NONE DO.
+       05  FILLER                  PIC X(36).
