@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CTLCARD - FIZZBUZZ RUN-PARAMETER CONTROL CARD (SYSIN)
+      *    ONE 80-BYTE RECORD SUPPLYING THE RANGE AND CLASSIFICATION
+      *    DIVISORS SO THE RUN LENGTH / RULES CAN CHANGE WITHOUT A
+      *    RECOMPILE.  MISSING OR NON-NUMERIC FIELDS ARE DEFAULTED BY
+      *    THE CALLING PROGRAM.
+      ******************************************************************
+       05  CC-UPPER-LIMIT          PIC 9(7).
+       05  CC-FIZZ-DIVISOR         PIC 9(3).
+       05  CC-BUZZ-DIVISOR         PIC 9(3).
+       05  CC-REPORT-MODE          PIC X(1).
+      *        'Y' = FORMATTED REPORT (HEADERS/PAGE BREAKS), 'N'/
+      *        BLANK = PLAIN STREAMED OUTPUT (THE LONGSTANDING DEFAULT).
+       05  FILLER                  PIC X(66).
